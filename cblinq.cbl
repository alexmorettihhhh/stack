@@ -0,0 +1,221 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    STACK-INQUIRY.
+000030 AUTHOR.        D. ANDERSON.
+000040 INSTALLATION.  OPERATIONS - BATCH QUEUE PROCESSING.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 08/09/2026  DWA  ORIGINAL PROGRAM - ONLINE CICS TRANSACTION
+000110*                  SINQ, FOR ON-DEMAND INQUIRY OF THE CURRENT TOP
+000120*                  AND TOP-OF-STACK VALUE OF A NAMED STACK.  READS
+000130*                  THE VSAM STATE FILE (STACKVSM) THAT
+000140*                  STACK-EXAMPLE'S 7000-SAVE-STACK MIRRORS THE
+000150*                  CHECKPOINT DATA INTO AT END OF EACH BATCH RUN.
+000160*                  READ-ONLY AND KEYED BY STACK-ID, SO THE
+000165*                  OPERATOR CAN INQUIRE AT ANY TIME WITHOUT
+000170*                  WAITING FOR OR INTERFERING WITH THE NIGHTLY
+000180*                  BATCH WINDOW.
+000185* 08/09/2026  DWA  VSM-VALUE IS NOW SIZED BY MAX-STACK-CAPACITY
+000186*                  INSTEAD OF STACK-CAPACITY (SEE CKPTREC.CPY), SO
+000187*                  4000-INQUIRE-STACK NO LONGER NEEDS TO COPY
+000188*                  VSM-CAPACITY INTO STACK-CAPACITY BEFORE
+000189*                  TOUCHING VSM-VALUE.
+000190*----------------------------------------------------------------
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240 DATA DIVISION.
+000250 WORKING-STORAGE SECTION.
+000260*----------------------------------------------------------------
+000270* STACK CAPACITY AND STATE RECORD - SAME COPYBOOKS AS THE BATCH
+000280* PROGRAM, SO THE TABLE SHAPE CAN NEVER DRIFT OUT OF STEP WITH
+000290* WHAT SAVE-STACK ACTUALLY WROTE TO STACKVSM.
+000300*----------------------------------------------------------------
+000310     COPY STKCAP.
+000320     COPY CKPTREC REPLACING ==CKPT-RECORD== BY ==VSM-RECORD==
+000330         ==CKPT-STACK-ID== BY ==VSM-STACK-ID==
+000340         ==CKPT-TOP== BY ==VSM-TOP==
+000345         ==CKPT-CAPACITY== BY ==VSM-CAPACITY==
+000350         ==CKPT-VALUE== BY ==VSM-VALUE==.
+000360*----------------------------------------------------------------
+000370* CONVERSATION STATE - CARRIED ACROSS PSEUDO-CONVERSATIONAL
+000380* TASK INVOCATIONS IN DFHCOMMAREA.  'W' MEANS SINQ IS WAITING ON
+000390* THE OPERATOR'S NEXT STACK-ID.
+000400*----------------------------------------------------------------
+000410 01  WS-COMMAREA               PIC X(01) VALUE SPACES.
+000430*----------------------------------------------------------------
+000440* TERMINAL I/O WORK AREAS
+000450*----------------------------------------------------------------
+000460 01  WS-INPUT-AREA              PIC X(10) VALUE SPACES.
+000470 01  WS-INPUT-LENGTH            PIC S9(4) COMP VALUE 0.
+000480 01  WS-PROMPT-TEXT             PIC X(48) VALUE
+000490     'ENTER STACK-ID TO INQUIRE (BLANK TO EXIT) - '.
+000500 01  WS-GOODBYE-TEXT            PIC X(20)
+000505     VALUE 'STACK INQUIRY ENDED'.
+000510 01  WS-RESULT-LINE             PIC X(60) VALUE SPACES.
+000520 01  WS-TOP-DISPLAY             PIC ZZZ9.
+000530 01  WS-VALUE-DISPLAY           PIC ZZZ9.
+000540 01  WS-EIBRESP-DISPLAY         PIC ZZZZZZZ9.
+000550 LINKAGE SECTION.
+000560 01  DFHCOMMAREA                PIC X(01).
+000570 PROCEDURE DIVISION.
+000580*----------------------------------------------------------------
+000590* 0000-MAIN-PROCEDURE - FIRST ATTACH (EIBCALEN = 0) SENDS THE
+000600*                       PROMPT; THE RE-ATTACH CARRYING THE
+000610*                       OPERATOR'S RESPONSE PROCESSES IT.
+000620*----------------------------------------------------------------
+000630 0000-MAIN-PROCEDURE.
+000640     EXEC CICS HANDLE CONDITION
+000650         NOTFND(8100-STACK-NOT-FOUND)
+000660         ERROR(8900-CICS-ERROR)
+000670     END-EXEC
+000680     IF EIBCALEN = 0
+000690         PERFORM 2000-SEND-PROMPT THRU 2000-EXIT
+000700     ELSE
+000710         MOVE DFHCOMMAREA TO WS-COMMAREA
+000720         PERFORM 3000-PROCESS-RESPONSE THRU 3000-EXIT
+000730     END-IF.
+000740 0000-EXIT.
+000750     EXIT PROGRAM.
+000760*----------------------------------------------------------------
+000770* 2000-SEND-PROMPT - DISPLAYS THE INQUIRY PROMPT AND RETURNS,
+000780*                    TELLING CICS TO RE-ATTACH SINQ ON THE NEXT
+000790*                    OPERATOR INPUT.
+000800*----------------------------------------------------------------
+000810 2000-SEND-PROMPT.
+000820     EXEC CICS SEND TEXT
+000830         FROM(WS-PROMPT-TEXT)
+000840         LENGTH(LENGTH OF WS-PROMPT-TEXT)
+000850         ERASE
+000860     END-EXEC
+000870     MOVE 'W' TO WS-COMMAREA
+000880     EXEC CICS RETURN
+000890         TRANSID('SINQ')
+000900         COMMAREA(WS-COMMAREA)
+000910         LENGTH(LENGTH OF WS-COMMAREA)
+000920     END-EXEC.
+000930 2000-EXIT.
+000940     EXIT.
+000950*----------------------------------------------------------------
+000960* 2500-SEND-GOODBYE - OPERATOR ENTERED A BLANK STACK-ID; ENDS THE
+000970*                     CONVERSATION WITHOUT A TRANSID, SO CICS
+000980*                     DOES NOT RE-ATTACH SINQ.
+000990*----------------------------------------------------------------
+001000 2500-SEND-GOODBYE.
+001010     EXEC CICS SEND TEXT
+001020         FROM(WS-GOODBYE-TEXT)
+001030         LENGTH(LENGTH OF WS-GOODBYE-TEXT)
+001040         ERASE
+001050     END-EXEC
+001060     EXEC CICS RETURN END-EXEC.
+001070 2500-EXIT.
+001080     EXIT.
+001090*----------------------------------------------------------------
+001100* 3000-PROCESS-RESPONSE - RECEIVES THE OPERATOR'S STACK-ID AND
+001110*                         ROUTES TO THE INQUIRY OR ENDS THE
+001120*                         CONVERSATION ON A BLANK RESPONSE.
+001130*----------------------------------------------------------------
+001140 3000-PROCESS-RESPONSE.
+001150     EXEC CICS RECEIVE
+001160         INTO(WS-INPUT-AREA)
+001170         LENGTH(WS-INPUT-LENGTH)
+001180         MAXLENGTH(LENGTH OF WS-INPUT-AREA)
+001190     END-EXEC
+001200     IF WS-INPUT-LENGTH = 0 OR WS-INPUT-AREA = SPACES
+001210         PERFORM 2500-SEND-GOODBYE THRU 2500-EXIT
+001220     ELSE
+001230         MOVE WS-INPUT-AREA TO VSM-STACK-ID
+001240         PERFORM 4000-INQUIRE-STACK THRU 4000-EXIT
+001250     END-IF.
+001260 3000-EXIT.
+001270     EXIT.
+001280*----------------------------------------------------------------
+001290* 4000-INQUIRE-STACK - READS THE STATE FILE FOR THE REQUESTED
+001300*                      STACK-ID.  READ-ONLY - NO UPDATE, NO
+001310*                      REWRITE - SO THIS TRANSACTION NEVER HOLDS A
+001320*                      LOCK THE BATCH JOB WOULD WAIT BEHIND.
+001325*                      VSM-VALUE IS SIZED BY THE COMPILED-IN
+001326*                      MAX-STACK-CAPACITY, NOT BY STACK-CAPACITY,
+001327*                      SO IT ALWAYS MATCHES THE PHYSICAL RECORD
+001328*                      SAVE-STACK WROTE REGARDLESS OF WHAT
+001329*                      CONTROL-RECORD CAPACITY THAT BATCH RUN USED.
+001330*----------------------------------------------------------------
+001340 4000-INQUIRE-STACK.
+001350     EXEC CICS READ
+001360         FILE('STACKVSM')
+001370         INTO(VSM-RECORD)
+001380         RIDFLD(VSM-STACK-ID)
+001390         KEYLENGTH(10)
+001400     END-EXEC
+001410     PERFORM 4100-FORMAT-FOUND THRU 4100-EXIT
+001420     PERFORM 5000-SEND-RESULT THRU 5000-EXIT.
+001430 4000-EXIT.
+001440     EXIT.
+001450*----------------------------------------------------------------
+001460* 4100-FORMAT-FOUND - BUILDS THE RESULT LINE FOR A STACK-ID THAT
+001470*                     WAS FOUND ON STACKVSM.
+001480*----------------------------------------------------------------
+001490 4100-FORMAT-FOUND.
+001500     MOVE SPACES TO WS-RESULT-LINE
+001510     IF VSM-TOP = 0
+001520         STRING 'STACK ' VSM-STACK-ID ' IS EMPTY'
+001530             DELIMITED BY SIZE INTO WS-RESULT-LINE
+001540     ELSE
+001550         MOVE VSM-TOP TO WS-TOP-DISPLAY
+001560         MOVE VSM-VALUE(VSM-TOP) TO WS-VALUE-DISPLAY
+001570         STRING 'STACK ' VSM-STACK-ID ' TOP=' WS-TOP-DISPLAY
+001580             ' VALUE=' WS-VALUE-DISPLAY
+001590             DELIMITED BY SIZE INTO WS-RESULT-LINE
+001600     END-IF.
+001610 4100-EXIT.
+001620     EXIT.
+001630*----------------------------------------------------------------
+001640* 5000-SEND-RESULT - DISPLAYS THE INQUIRY RESULT AND RETURNS,
+001650*                    LEAVING SINQ WAITING FOR ANOTHER STACK-ID.
+001660*----------------------------------------------------------------
+001670 5000-SEND-RESULT.
+001680     EXEC CICS SEND TEXT
+001690         FROM(WS-RESULT-LINE)
+001700         LENGTH(LENGTH OF WS-RESULT-LINE)
+001710         ERASE
+001720     END-EXEC
+001730     MOVE 'W' TO WS-COMMAREA
+001740     EXEC CICS RETURN
+001750         TRANSID('SINQ')
+001760         COMMAREA(WS-COMMAREA)
+001770         LENGTH(LENGTH OF WS-COMMAREA)
+001780     END-EXEC.
+001790 5000-EXIT.
+001800     EXIT.
+001810*----------------------------------------------------------------
+001820* 8100-STACK-NOT-FOUND - NOTFND CONDITION HANDLER FOR THE READ IN
+001830*                        4000-INQUIRE-STACK.
+001840*----------------------------------------------------------------
+001850 8100-STACK-NOT-FOUND.
+001860     MOVE SPACES TO WS-RESULT-LINE
+001870     STRING 'STACK ' VSM-STACK-ID ' NOT FOUND'
+001880         DELIMITED BY SIZE INTO WS-RESULT-LINE
+001890     PERFORM 5000-SEND-RESULT THRU 5000-EXIT.
+001900 8100-EXIT.
+001910     EXIT.
+001920*----------------------------------------------------------------
+001930* 8900-CICS-ERROR - CATCH-ALL FOR ANY OTHER CICS ERROR CONDITION
+001940*                   SO AN UNEXPECTED RESP DOES NOT ABEND THE
+001950*                   OPERATOR'S TERMINAL.
+001960*----------------------------------------------------------------
+001970 8900-CICS-ERROR.
+001980     MOVE EIBRESP TO WS-EIBRESP-DISPLAY
+001990     MOVE SPACES TO WS-RESULT-LINE
+002000     STRING 'STACK INQUIRY ERROR - CICS RESP=' WS-EIBRESP-DISPLAY
+002010         DELIMITED BY SIZE INTO WS-RESULT-LINE
+002020     EXEC CICS SEND TEXT
+002030         FROM(WS-RESULT-LINE)
+002040         LENGTH(LENGTH OF WS-RESULT-LINE)
+002050         ERASE
+002060     END-EXEC
+002070     EXEC CICS RETURN END-EXEC.
+002080 8900-EXIT.
+002090     EXIT.
