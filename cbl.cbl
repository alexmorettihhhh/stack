@@ -1,24 +1,759 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STACK-EXAMPLE.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 STACK OCCURS 10 TIMES PIC 9(4).
-       01 TOP PIC 9(4) VALUE 0.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM PUSH 1
-           PERFORM PUSH 2
-           PERFORM POP
-           DISPLAY "Popped: " STACK(TOP)
-           STOP RUN.
-
-       PUSH.
-           ADD 1 TO TOP
-           MOVE FUNCTION NUMVAL(WS-NUM) TO STACK(TOP).
-
-       POP.
-           IF TOP = 0
-               DISPLAY "Stack is empty"
-           ELSE
-               MOVE STACK(TOP) TO WS-NUM
-               SUBTRACT 1 FROM TOP.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    STACK-EXAMPLE.
+000030 AUTHOR.        D. ANDERSON.
+000040 INSTALLATION.  OPERATIONS - BATCH QUEUE PROCESSING.
+000050 DATE-WRITTEN.  01/05/2009.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 01/05/2009  DWA  ORIGINAL PROGRAM - DEMONSTRATES A SIMPLE
+000110*                  LAST-IN-FIRST-OUT STACK WITH PUSH AND POP.
+000120* 08/09/2026  DWA  DRIVE PUSH/POP FROM A TRANSACTION FILE SO
+000130*                  THE PROGRAM CAN RUN UNATTENDED AGAINST THE
+000140*                  NIGHTLY VOLUME INSTEAD OF HARDCODED CALLS.
+000150* 08/09/2026  DWA  REJECT PUSH ON OVERFLOW AND FLAG POP-ON-EMPTY
+000160*                  AS UNDERFLOW.  BOTH NOW POST A NON-ZERO
+000170*                  RETURN-CODE SO THE JOB STEP CONDITION CODE
+000180*                  REFLECTS THE FAILURE.
+000190* 08/09/2026  DWA  ADD CHECKPOINT/RESTART - LOAD-STACK RELOADS
+000200*                  THE PRIOR RUN'S STACK AT START-UP AND
+000210*                  SAVE-STACK WRITES IT BACK OUT BEFORE STOP RUN
+000220*                  SO A QUEUE CAN SPAN MULTIPLE BUSINESS DAYS.
+000230* 08/09/2026  DWA  ADD PEEK - DISPLAYS THE TOP-OF-STACK VALUE
+000240*                  WITHOUT REMOVING IT.
+000250* 08/09/2026  DWA  REPLACE THE SINGLE STACK WITH A TABLE OF UP
+000260*                  TO MAX-STACKS NAMED STACKS, KEYED BY THE
+000270*                  STACK-ID ON THE TRANSACTION RECORD, SO ONE
+000280*                  RUN CAN CARRY SEVERAL INDEPENDENT QUEUES.
+000290* 08/09/2026  DWA  ADD A DAILY ACTIVITY REPORT OF PUSH/POP
+000300*                  COUNTS, REJECTION COUNTS AND THE HIGH-WATER
+000310*                  MARK SO THE MORNING SHIFT CAN CONFIRM THE
+000320*                  PRIOR NIGHT'S VOLUME.
+000330* 08/09/2026  DWA  VALIDATE THE PUSH VALUE IS NUMERIC BEFORE IT
+000340*                  REACHES THE STACK.  BAD RECORDS FROM THE
+000350*                  UPSTREAM EXTRACT ARE WRITTEN TO A REJECT FILE
+000360*                  WITH A REASON CODE INSTEAD OF ABENDING THE
+000370*                  JOB.
+000380* 08/09/2026  DWA  ADD AN AUDIT TRAIL - EVERY PUSH AND POP NOW
+000390*                  WRITES A DATE/TIME-STAMPED AUDIT RECORD SO
+000400*                  MONTHLY RECONCILIATION CAN RECONSTRUCT WHAT
+000410*                  MOVED THROUGH EACH QUEUE.
+000420* 08/09/2026  DWA  REPLACE THE FIXED 10-ENTRY STACK WITH A TABLE
+000430*                  THAT GROWS TO STACK-CAPACITY ENTRIES, READ FROM
+000440*                  A CONTROL RECORD AT START-UP, SO VOLUME CAN
+000450*                  OUTGROW 10 WITHOUT A RECOMPILE.
+000460* 08/09/2026  DWA  SAVE-STACK NOW ALSO MIRRORS EVERY STACK INTO A
+000470*                  KEYED VSAM STATE FILE (STACKVSM) FOR THE NEW
+000480*                  SINQ ONLINE INQUIRY TRANSACTION (SEE
+000490*                  CBLINQ.CBL), WHICH READS IT ON DEMAND WITHOUT
+000500*                  TOUCHING THE BATCH CHECKPOINT FILE OR WAITING
+000510*                  FOR THE BATCH WINDOW.
+000520* 08/09/2026  DWA  2050-RESOLVE-STACK-ID/2060-REGISTER-NEW-STACK
+000530*                  NOW SIGNAL WHEN NO FREE SLOT WAS LEFT TO ASSIGN
+000540*                  A NEW STACK-ID, AND 2000-PROCESS-TRANSACTION
+000550*                  REJECTS THE TRANSACTION INSTEAD OF DISPATCHING
+000560*                  ON AN UNRESOLVED SUBSCRIPT.  1210-LOAD-ONE-
+000570*                  STACK NOW ALSO CLAMPS A CHECKPOINTED DEPTH
+000580*                  THAT NO LONGER FITS THE RUN'S STACK-CAPACITY.
+000590* 08/09/2026  DWA  CKPT-VALUE/VSM-VALUE ARE NOW SIZED BY THE
+000600*                  COMPILED-IN MAX-STACK-CAPACITY INSTEAD OF THE
+000610*                  RUN'S ACTIVE STACK-CAPACITY, SO THE CHECKPOINT
+000620*                  RECORD'S PHYSICAL LENGTH NO LONGER CHANGES
+000630*                  FROM RUN TO RUN - A CONTROL-RECORD CAPACITY
+000640*                  CHANGE BETWEEN RUNS WAS DESYNCHRONIZING THE
+000650*                  RELOAD AND CORRUPTING THE RESTORED TABLE.
+000660*                  ALSO: THE VSAM STATE FILE OPEN IS NOW STATUS-
+000670*                  CHECKED LIKE EVERY OTHER FILE OPEN IN THIS
+000680*                  PROGRAM; A REJECTED TRANSACTION THAT FOUND NO
+000690*                  FREE STACK SLOT NOW COUNTS AND REPORTS
+000700*                  SEPARATELY FROM AN INVALID PUSH VALUE SINCE
+000710*                  THE TWO ARE DIFFERENT FAILURES; AND AN
+000720*                  UNRECOGNIZED TRANSACTION OP-CODE NOW GOES
+000730*                  THROUGH THE SAME REJECT/RETURN-CODE PATH AS
+000740*                  EVERY OTHER BAD-INPUT CONDITION INSTEAD OF
+000750*                  ONLY BEING DISPLAYED.
+000760* 08/09/2026  DWA  2000-PROCESS-TRANSACTION NOW VALIDATES
+000770*                  TRANS-OP-CODE BEFORE CALLING 2050-RESOLVE-
+000780*                  STACK-ID, SO A GARBAGE OP-CODE NO LONGER
+000790*                  BURNS A STACK SLOT FOR A NEW STACK-ID ON ITS
+000800*                  WAY TO BEING REJECTED.  2050-RESOLVE-STACK-ID
+000810*                  ALSO NOW REJECTS A BLANK TRANS-STACK-ID (REASON
+000820*                  BLNK) INSTEAD OF LETTING IT MATCH THE FIRST
+000830*                  UNUSED TABLE SLOT.  AUDIT-FILE IS NOW OPENED
+000840*                  EXTEND (FALLING BACK TO OUTPUT ON A FIRST RUN)
+000850*                  SO PRIOR RUNS' AUDIT RECORDS ACCUMULATE FOR
+000860*                  MONTHLY RECONCILIATION INSTEAD OF BEING
+000870*                  TRUNCATED AWAY AT THE START OF EVERY RUN.
+000880*----------------------------------------------------------------
+000890 ENVIRONMENT DIVISION.
+000900 CONFIGURATION SECTION.
+000910 SOURCE-COMPUTER. IBM-370.
+000920 OBJECT-COMPUTER. IBM-370.
+000930 INPUT-OUTPUT SECTION.
+000940 FILE-CONTROL.
+000950     SELECT TRANS-FILE ASSIGN TO TRANSFIL
+000960         ORGANIZATION IS SEQUENTIAL.
+000970     SELECT OPTIONAL CKPT-FILE ASSIGN TO CKPTFIL
+000980         ORGANIZATION IS SEQUENTIAL
+000990         FILE STATUS IS WS-CKPT-STATUS.
+001000     SELECT RPT-FILE ASSIGN TO RPTFIL
+001010         ORGANIZATION IS LINE SEQUENTIAL.
+001020     SELECT REJECT-FILE ASSIGN TO REJFIL
+001030         ORGANIZATION IS SEQUENTIAL.
+001040     SELECT OPTIONAL AUDIT-FILE ASSIGN TO AUDFIL
+001050         ORGANIZATION IS SEQUENTIAL
+001060         FILE STATUS IS WS-AUD-STATUS.
+001070     SELECT OPTIONAL CONTROL-FILE ASSIGN TO CTLFIL
+001080         ORGANIZATION IS SEQUENTIAL
+001090         FILE STATUS IS WS-CTL-STATUS.
+001100     SELECT OPTIONAL VSAM-STATE-FILE ASSIGN TO STACKVSM
+001110         ORGANIZATION IS INDEXED
+001120         ACCESS MODE IS RANDOM
+001130         RECORD KEY IS VSM-STACK-ID
+001140         FILE STATUS IS WS-VSM-STATUS.
+001150 DATA DIVISION.
+001160 FILE SECTION.
+001170 FD  TRANS-FILE
+001180     RECORDING MODE IS F
+001190     LABEL RECORDS ARE STANDARD.
+001200 01  TRANS-RECORD.
+001210     05  TRANS-OP-CODE         PIC X(04).
+001220     05  TRANS-STACK-ID        PIC X(10).
+001230     05  TRANS-VALUE           PIC X(04).
+001240     05  FILLER                PIC X(62).
+001250 FD  CKPT-FILE
+001260     RECORDING MODE IS F
+001270     LABEL RECORDS ARE STANDARD.
+001280     COPY CKPTREC.
+001290 FD  VSAM-STATE-FILE.
+001300     COPY CKPTREC REPLACING ==CKPT-RECORD== BY ==VSM-RECORD==
+001310         ==CKPT-STACK-ID== BY ==VSM-STACK-ID==
+001320         ==CKPT-TOP== BY ==VSM-TOP==
+001330         ==CKPT-CAPACITY== BY ==VSM-CAPACITY==
+001340         ==CKPT-VALUE== BY ==VSM-VALUE==.
+001350 FD  RPT-FILE
+001360     RECORDING MODE IS V
+001370     LABEL RECORDS ARE STANDARD.
+001380 01  RPT-RECORD                PIC X(80).
+001390 FD  REJECT-FILE
+001400     RECORDING MODE IS F
+001410     LABEL RECORDS ARE STANDARD.
+001420 01  REJECT-RECORD.
+001430     05  REJECT-TRANS-RECORD   PIC X(80).
+001440     05  REJECT-REASON-CODE    PIC X(04).
+001450     05  FILLER                PIC X(06).
+001460 FD  AUDIT-FILE
+001470     RECORDING MODE IS F
+001480     LABEL RECORDS ARE STANDARD.
+001490 01  AUDIT-RECORD.
+001500     05  AUDIT-DATE            PIC 9(08).
+001510     05  AUDIT-TIME            PIC 9(08).
+001520     05  AUDIT-STACK-ID        PIC X(10).
+001530     05  AUDIT-OPERATION       PIC X(04).
+001540     05  AUDIT-VALUE           PIC 9(04).
+001550     05  AUDIT-RESULT-TOP      PIC 9(04).
+001560     05  FILLER                PIC X(42).
+001570 FD  CONTROL-FILE
+001580     RECORDING MODE IS F
+001590     LABEL RECORDS ARE STANDARD.
+001600 01  CTL-RECORD.
+001610     05  CTL-CAPACITY          PIC 9(04).
+001620     05  FILLER                PIC X(76).
+001630 WORKING-STORAGE SECTION.
+001640*----------------------------------------------------------------
+001650* STACK STORAGE - A TABLE OF NAMED STACKS.  STACK-ID IS THE
+001660* BUSINESS QUEUE NAME CARRIED ON THE TRANSACTION RECORD; SLOTS
+001670* ARE ASSIGNED TO A STACK-ID THE FIRST TIME IT IS SEEN BY
+001680* 2050-RESOLVE-STACK-ID AND STAY ASSIGNED FOR THE REST OF THE
+001690* RUN.
+001700*
+001710* STACK-VALUE'S OCCURS DEPENDING ON IS KEYED TO THE CONSTANT
+001720* MAX-STACK-CAPACITY, NOT THE RUN'S ACTIVE STACK-CAPACITY, EVEN
+001730* THOUGH STACK-CAPACITY IS THE CEILING EVERY PUSH/POP ACTUALLY
+001740* ENFORCES.  STACK-VALUE IS NESTED INSIDE STACK-ENTRY, WHICH
+001750* ITSELF OCCURS MAX-STACKS TIMES - WITH THE DEPENDING-ON OBJECT
+001760* SET TO THE SMALLER, RUN-SPECIFIC STACK-CAPACITY, THE RUNTIME
+001770* SHRINKS THE DISTANCE IT STEPS BETWEEN SUCCESSIVE STACK-ENTRY
+001780* OCCURRENCES TO MATCH, SO A PUSH ONTO ONE STACK CAN WRITE PAST
+001790* THE END OF ITS SLOT AND INTO THE NEXT STACK-ID/STACK-TOP.
+001800* KEYING ON THE NEVER-CHANGED MAX-STACK-CAPACITY KEEPS THE
+001810* STRIDE BETWEEN OCCURRENCES FIXED AT ITS FULL 300-ENTRY WIDTH
+001820* NO MATTER WHAT STACK-CAPACITY IS, WHICH IS WHY PUSH/POP AND
+001830* THE CHECKPOINT COPY PARAGRAPHS STILL BOUND EVERY REFERENCE BY
+001840* STACK-CAPACITY RATHER THAN RELYING ON THE TABLE'S OWN OCCURS
+001850* RANGE TO REJECT AN OUT-OF-CAPACITY SUBSCRIPT.
+001860*----------------------------------------------------------------
+001870 78  MAX-STACKS                VALUE 5.
+001880     COPY STKCAP.
+001890 01  STACK-TABLE.
+001900     05  STACK-ENTRY OCCURS MAX-STACKS TIMES INDEXED BY STK-IDX.
+001910         10  STACK-ID          PIC X(10) VALUE SPACES.
+001920         10  STACK-TOP         PIC 9(4) COMP VALUE 0.
+001930         10  STACK-VALUE       OCCURS 1 TO 300 TIMES
+001940             DEPENDING ON MAX-STACK-CAPACITY
+001950             PIC 9(4) VALUE 0.
+001960 01  WS-NUM                    PIC X(04).
+001970*----------------------------------------------------------------
+001980* DAILY ACTIVITY REPORT COUNTERS - ACCUMULATED AS TRANSACTIONS
+001990* ARE PROCESSED AND WRITTEN OUT BY 8000-WRITE-REPORT.
+002000*----------------------------------------------------------------
+002010 01  WS-RPT-COUNTERS.
+002020     05  WS-PUSH-COUNT         PIC 9(8) COMP VALUE 0.
+002030     05  WS-POP-COUNT          PIC 9(8) COMP VALUE 0.
+002040     05  WS-REJECT-COUNT       PIC 9(8) COMP VALUE 0.
+002050     05  WS-HIGH-WATER-MARK    PIC 9(4) COMP VALUE 0.
+002060     05  WS-INVALID-COUNT      PIC 9(8) COMP VALUE 0.
+002070     05  WS-CAPACITY-REJ-COUNT PIC 9(8) COMP VALUE 0.
+002080*----------------------------------------------------------------
+002090* RETURN-CODE HANDLING - THE WORST CONDITION SEEN DURING THE RUN
+002100* IS CARRIED IN WS-MAX-RC AND MOVED TO RETURN-CODE AT TERMINATION
+002110* SO A LATER SUCCESSFUL TRANSACTION DOES NOT MASK AN EARLIER
+002120* OVERFLOW OR UNDERFLOW.
+002130*----------------------------------------------------------------
+002140 01  WS-MAX-RC                 PIC 9(4) COMP VALUE 0.
+002150*----------------------------------------------------------------
+002160* PROGRAM SWITCHES
+002170*----------------------------------------------------------------
+002180 01  WS-SWITCHES.
+002190     05  WS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+002200         88  WS-EOF-YES                  VALUE 'Y'.
+002210         88  WS-EOF-NO                   VALUE 'N'.
+002220     05  WS-CKPT-STATUS        PIC X(02) VALUE '00'.
+002230         88  WS-CKPT-OK                  VALUE '00'.
+002240         88  WS-CKPT-NOT-FOUND           VALUE '05'.
+002250     05  WS-CKPT-EOF-SWITCH    PIC X(01) VALUE 'N'.
+002260         88  WS-CKPT-EOF-YES             VALUE 'Y'.
+002270     05  WS-CTL-STATUS         PIC X(02) VALUE '00'.
+002280         88  WS-CTL-OK                   VALUE '00'.
+002290         88  WS-CTL-NOT-FOUND            VALUE '05'.
+002300     05  WS-AUD-STATUS         PIC X(02) VALUE '00'.
+002310         88  WS-AUD-OK                   VALUE '00'.
+002320         88  WS-AUD-NOT-FOUND            VALUE '05'.
+002330     05  WS-VSM-STATUS         PIC X(02) VALUE '00'.
+002340         88  WS-VSM-OK                   VALUE '00'.
+002350     05  WS-STACK-RESOLVED-SW  PIC X(01) VALUE 'Y'.
+002360         88  WS-STACK-RESOLVED           VALUE 'Y'.
+002370         88  WS-STACK-NOT-RESOLVED       VALUE 'N'.
+002380         88  WS-STACK-ID-BLANK           VALUE 'B'.
+002390*----------------------------------------------------------------
+002400* SUBSCRIPT FOR CHECKPOINT TABLE COPIES
+002410*----------------------------------------------------------------
+002420 01  WS-IDX                    PIC 9(4) COMP VALUE 0.
+002430*----------------------------------------------------------------
+002440* DAILY ACTIVITY REPORT LINE LAYOUT
+002450*----------------------------------------------------------------
+002460 01  RPT-LINE.
+002470     05  RPT-LABEL             PIC X(40).
+002480     05  RPT-VALUE             PIC ZZZZZZZ9.
+002490     05  FILLER                PIC X(31).
+002500 PROCEDURE DIVISION.
+002510*----------------------------------------------------------------
+002520* 0000-MAIN-PROCEDURE - CONTROLS THE OVERALL FLOW OF THE RUN.
+002530*----------------------------------------------------------------
+002540 0000-MAIN-PROCEDURE.
+002550     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002560     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+002570         UNTIL WS-EOF-YES
+002580     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002590     STOP RUN.
+002600*----------------------------------------------------------------
+002610* 1000-INITIALIZE - LOADS THE RUN'S STACK CAPACITY, RELOADS ANY
+002620*                   CHECKPOINTED STACKS, OPENS THE TRANSACTION
+002630*                   FILE AND PRIMES THE FIRST READ.
+002640*----------------------------------------------------------------
+002650 1000-INITIALIZE.
+002660     PERFORM 1100-LOAD-CONTROL THRU 1100-EXIT
+002670     PERFORM 1150-OPEN-AUDIT-FILE THRU 1150-EXIT
+002680     PERFORM 1200-LOAD-STACK THRU 1200-EXIT
+002690     OPEN INPUT TRANS-FILE
+002700     OPEN OUTPUT REJECT-FILE
+002710     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+002720 1000-EXIT.
+002730     EXIT.
+002740*----------------------------------------------------------------
+002750* 1100-LOAD-CONTROL - READS THE OPTIONAL CONTROL RECORD THAT SETS
+002760*                     STACK-CAPACITY FOR THIS RUN.  A MISSING
+002770*                     CONTROL FILE, OR A NON-NUMERIC OR OUT-OF-
+002780*                     RANGE CAPACITY, LEAVES THE COMPILED-IN
+002790*                     DEFAULT IN PLACE.
+002800*----------------------------------------------------------------
+002810 1100-LOAD-CONTROL.
+002820     OPEN INPUT CONTROL-FILE
+002830     IF NOT WS-CTL-OK AND NOT WS-CTL-NOT-FOUND
+002840         DISPLAY 'WARNING - BAD OPEN ON CONTROL-FILE, STATUS = '
+002850             WS-CTL-STATUS
+002860     ELSE
+002870         IF WS-CTL-OK
+002880             READ CONTROL-FILE
+002890                 AT END MOVE '05' TO WS-CTL-STATUS
+002900             END-READ
+002910         END-IF
+002920         IF WS-CTL-OK
+002930             IF CTL-CAPACITY NUMERIC
+002940                 AND CTL-CAPACITY > 0
+002950                 AND CTL-CAPACITY NOT > MAX-STACK-CAPACITY
+002960                 MOVE CTL-CAPACITY TO STACK-CAPACITY
+002970             ELSE
+002980                 DISPLAY 'WARNING - INVALID CONTROL CAPACITY, '
+002990                     'USING DEFAULT OF ' STACK-CAPACITY
+003000             END-IF
+003010         END-IF
+003020         CLOSE CONTROL-FILE
+003030     END-IF.
+003040 1100-EXIT.
+003050     EXIT.
+003060*----------------------------------------------------------------
+003070* 1150-OPEN-AUDIT-FILE - OPENS THE AUDIT TRAIL IN EXTEND (APPEND)
+003080*                        MODE SO A PRIOR RUN'S PUSH/POP RECORDS
+003090*                        SURVIVE FOR MONTHLY RECONCILIATION
+003100*                        INSTEAD OF BEING TRUNCATED AWAY AT THE
+003110*                        START OF EVERY RUN.  ON THE FIRST RUN,
+003120*                        BEFORE AUDFIL EXISTS, THE EXTEND OPEN
+003130*                        FAILS NOT FOUND AND THIS PARAGRAPH FALLS
+003140*                        BACK TO OPEN OUTPUT TO CREATE IT - THE
+003150*                        EXTEND ATTEMPT MUST BE CLOSED FIRST OR
+003160*                        THE RETRY REPORTS A FALSE "ALREADY OPEN".
+003170*----------------------------------------------------------------
+003180 1150-OPEN-AUDIT-FILE.
+003190     OPEN EXTEND AUDIT-FILE
+003200     IF WS-AUD-NOT-FOUND
+003210         CLOSE AUDIT-FILE
+003220         OPEN OUTPUT AUDIT-FILE
+003230     END-IF
+003240     IF NOT WS-AUD-OK
+003250         DISPLAY 'WARNING - BAD OPEN ON AUDIT-FILE, STATUS = '
+003260             WS-AUD-STATUS
+003270     END-IF.
+003280 1150-EXIT.
+003290     EXIT.
+003300*----------------------------------------------------------------
+003310* 1200-LOAD-STACK - RELOADS EVERY STACK LEFT OVER FROM A PRIOR
+003320*                   RUN'S SAVE-STACK, IF A CHECKPOINT FILE
+003330*                   EXISTS.  A MISSING CHECKPOINT FILE SIMPLY
+003340*                   LEAVES ALL STACKS EMPTY, AS ON A FIRST RUN.
+003350*----------------------------------------------------------------
+003360 1200-LOAD-STACK.
+003370     OPEN INPUT CKPT-FILE
+003380     IF NOT WS-CKPT-OK AND NOT WS-CKPT-NOT-FOUND
+003390         DISPLAY 'WARNING - BAD OPEN ON CKPT-FILE, STATUS = '
+003400             WS-CKPT-STATUS
+003410     ELSE
+003420         IF WS-CKPT-OK
+003430             PERFORM 1205-READ-CKPT-RECORD THRU 1205-EXIT
+003440             PERFORM 1210-LOAD-ONE-STACK THRU 1210-EXIT
+003450                 UNTIL WS-CKPT-EOF-YES
+003460         END-IF
+003470         CLOSE CKPT-FILE
+003480     END-IF.
+003490 1200-EXIT.
+003500     EXIT.
+003510*----------------------------------------------------------------
+003520* 1205-READ-CKPT-RECORD - READS THE NEXT CHECKPOINTED STACK.
+003530*----------------------------------------------------------------
+003540 1205-READ-CKPT-RECORD.
+003550     READ CKPT-FILE
+003560         AT END MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+003570     END-READ.
+003580 1205-EXIT.
+003590     EXIT.
+003600*----------------------------------------------------------------
+003610* 1210-LOAD-ONE-STACK - ASSIGNS A FREE SLOT TO THE CHECKPOINTED
+003620*                       STACK-ID AND COPIES ITS VALUES BACK IN.
+003630*                       A CHECKPOINTED DEPTH THAT NO LONGER FITS
+003640*                       THE RUN'S ACTIVE STACK-CAPACITY (THE
+003650*                       CONTROL RECORD LOWERED IT SINCE THE
+003660*                       CHECKPOINT WAS WRITTEN) IS TRUNCATED
+003670*                       RATHER THAN TRUSTED AS-IS.
+003680*----------------------------------------------------------------
+003690 1210-LOAD-ONE-STACK.
+003700     SET STK-IDX TO 1
+003710     SEARCH STACK-ENTRY
+003720         AT END
+003730             DISPLAY 'ERROR - NO FREE STACK SLOT RESTORING '
+003740                 CKPT-STACK-ID
+003750         WHEN STACK-ID(STK-IDX) = SPACES
+003760             MOVE CKPT-STACK-ID TO STACK-ID(STK-IDX)
+003770             IF CKPT-TOP NOT > STACK-CAPACITY
+003780                 MOVE CKPT-TOP TO STACK-TOP(STK-IDX)
+003790             ELSE
+003800                 DISPLAY 'WARNING - CHECKPOINTED DEPTH FOR '
+003810                     CKPT-STACK-ID ' EXCEEDS CURRENT CAPACITY, '
+003820                     'TRUNCATING TO ' STACK-CAPACITY
+003830                 MOVE STACK-CAPACITY TO STACK-TOP(STK-IDX)
+003840             END-IF
+003850             PERFORM 1220-COPY-LOAD-ENTRY THRU 1220-EXIT
+003860                 VARYING WS-IDX FROM 1 BY 1
+003870                     UNTIL WS-IDX > STACK-CAPACITY
+003880     END-SEARCH
+003890     PERFORM 1205-READ-CKPT-RECORD THRU 1205-EXIT.
+003900 1210-EXIT.
+003910     EXIT.
+003920*----------------------------------------------------------------
+003930* 1220-COPY-LOAD-ENTRY - COPIES ONE CHECKPOINTED VALUE INTO THE
+003940*                        WORKING STACK TABLE.  ONLY CALLED FOR
+003950*                        WS-IDX WITHIN THE RUN'S ACTIVE
+003960*                        STACK-CAPACITY, SO THE SUBSCRIPT IS
+003970*                        ALWAYS VALID AGAINST STACK-VALUE'S OWN
+003980*                        OCCURS DEPENDING ON BOUND.
+003990*----------------------------------------------------------------
+004000 1220-COPY-LOAD-ENTRY.
+004010     MOVE CKPT-VALUE(WS-IDX) TO STACK-VALUE(STK-IDX WS-IDX).
+004020 1220-EXIT.
+004030     EXIT.
+004040*----------------------------------------------------------------
+004050* 2000-PROCESS-TRANSACTION - VALIDATES TRANS-OP-CODE FIRST, SINCE
+004060*                            A RECORD THIS PROGRAM DOES NOT
+004070*                            RECOGNIZE IS REJECTED REGARDLESS OF
+004080*                            WHAT STACK-ID IT CARRIES - ONLY A
+004090*                            RECOGNIZED OP-CODE GETS AS FAR AS
+004100*                            2050-RESOLVE-STACK-ID, SO A RUN OF
+004110*                            GARBAGE-OP-CODE RECORDS CAN NEVER
+004120*                            BURN THROUGH THE MAX-STACKS SLOTS ON
+004130*                            TRANSACTIONS THAT ARE REJECTED
+004140*                            ANYWAY.  ONCE RESOLVED, THE STACK IS
+004150*                            DISPATCHED TO PUSH, POP OR PEEK AND
+004160*                            THE NEXT RECORD IS READ.
+004170*----------------------------------------------------------------
+004180 2000-PROCESS-TRANSACTION.
+004190     EVALUATE TRANS-OP-CODE
+004200         WHEN 'PUSH'
+004210         WHEN 'POP '
+004220         WHEN 'PEEK'
+004230             PERFORM 2050-RESOLVE-STACK-ID THRU 2050-EXIT
+004240             EVALUATE TRUE
+004250                 WHEN WS-STACK-ID-BLANK
+004260                     MOVE 'BLNK' TO REJECT-REASON-CODE
+004270                     PERFORM 5000-REJECT-TRANSACTION
+004280                         THRU 5000-EXIT
+004290                     IF WS-MAX-RC < 8
+004300                         MOVE 8 TO WS-MAX-RC
+004310                     END-IF
+004320                 WHEN WS-STACK-NOT-RESOLVED
+004330                     MOVE 'NOSL' TO REJECT-REASON-CODE
+004340                     PERFORM 5000-REJECT-TRANSACTION
+004350                         THRU 5000-EXIT
+004360                 WHEN OTHER
+004370                     EVALUATE TRANS-OP-CODE
+004380                         WHEN 'PUSH'
+004390                             MOVE TRANS-VALUE TO WS-NUM
+004400                             PERFORM 3000-PUSH THRU 3000-EXIT
+004410                         WHEN 'POP '
+004420                             PERFORM 4000-POP THRU 4000-EXIT
+004430                         WHEN 'PEEK'
+004440                             PERFORM 4500-PEEK THRU 4500-EXIT
+004450                     END-EVALUATE
+004460             END-EVALUATE
+004470         WHEN OTHER
+004480             MOVE 'BADO' TO REJECT-REASON-CODE
+004490             PERFORM 5000-REJECT-TRANSACTION THRU 5000-EXIT
+004500             IF WS-MAX-RC < 8
+004510                 MOVE 8 TO WS-MAX-RC
+004520             END-IF
+004530     END-EVALUATE
+004540     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+004550 2000-EXIT.
+004560     EXIT.
+004570*----------------------------------------------------------------
+004580* 2050-RESOLVE-STACK-ID - FINDS THE SLOT ALREADY ASSIGNED TO
+004590*                         TRANS-STACK-ID, OR REGISTERS IT IN THE
+004600*                         NEXT FREE SLOT IF THIS IS THE FIRST
+004610*                         TRANSACTION SEEN FOR THAT STACK-ID.  A
+004620*                         BLANK TRANS-STACK-ID IS REJECTED UP
+004630*                         FRONT INSTEAD OF BEING HANDED TO THE
+004640*                         SEARCH, WHERE IT WOULD OTHERWISE MATCH
+004650*                         STACK-ID(STK-IDX) = SPACES ON THE VERY
+004660*                         FIRST UNUSED SLOT AND SILENTLY RESOLVE
+004670*                         AGAINST A NAMELESS STACK.  STK-IDX IS
+004680*                         SET TO THE RESOLVED SLOT FOR 3000-PUSH,
+004690*                         4000-POP AND 4500-PEEK; WS-STACK-
+004700*                         RESOLVED-SW TELLS 2000-PROCESS-
+004710*                         TRANSACTION WHETHER STK-IDX IS ACTUALLY
+004720*                         SAFE TO USE, AND WHETHER THE RECORD WAS
+004730*                         REJECTED FOR A BLANK STACK-ID RATHER
+004740*                         THAN A FULL TABLE.
+004750*----------------------------------------------------------------
+004760 2050-RESOLVE-STACK-ID.
+004770     IF TRANS-STACK-ID = SPACES
+004780         MOVE 'B' TO WS-STACK-RESOLVED-SW
+004790         GO TO 2050-EXIT
+004800     END-IF
+004810     SET STK-IDX TO 1
+004820     MOVE 'Y' TO WS-STACK-RESOLVED-SW
+004830     SEARCH STACK-ENTRY
+004840         AT END
+004850             PERFORM 2060-REGISTER-NEW-STACK THRU 2060-EXIT
+004860         WHEN STACK-ID(STK-IDX) = TRANS-STACK-ID
+004870             CONTINUE
+004880     END-SEARCH.
+004890 2050-EXIT.
+004900     EXIT.
+004910*----------------------------------------------------------------
+004920* 2060-REGISTER-NEW-STACK - ASSIGNS THE FIRST FREE SLOT TO A
+004930*                           STACK-ID NOT YET SEEN THIS RUN.  SETS
+004940*                           WS-STACK-RESOLVED-SW TO 'N' WHEN ALL
+004950*                           MAX-STACKS SLOTS ARE ALREADY TAKEN SO
+004960*                           THE CALLER KNOWS NOT TO TRUST STK-IDX.
+004970*----------------------------------------------------------------
+004980 2060-REGISTER-NEW-STACK.
+004990     SET STK-IDX TO 1
+005000     SEARCH STACK-ENTRY
+005010         AT END
+005020             DISPLAY 'ERROR - NO FREE STACK SLOTS, DROPPING ID: '
+005030                 TRANS-STACK-ID
+005040             IF WS-MAX-RC < 16
+005050                 MOVE 16 TO WS-MAX-RC
+005060             END-IF
+005070             MOVE 'N' TO WS-STACK-RESOLVED-SW
+005080         WHEN STACK-ID(STK-IDX) = SPACES
+005090             MOVE TRANS-STACK-ID TO STACK-ID(STK-IDX)
+005100             MOVE 0 TO STACK-TOP(STK-IDX)
+005110     END-SEARCH.
+005120 2060-EXIT.
+005130     EXIT.
+005140*----------------------------------------------------------------
+005150* 2100-READ-TRANSACTION - READS THE NEXT TRANSACTION RECORD.
+005160*----------------------------------------------------------------
+005170 2100-READ-TRANSACTION.
+005180     READ TRANS-FILE
+005190         AT END MOVE 'Y' TO WS-EOF-SWITCH
+005200     END-READ.
+005210 2100-EXIT.
+005220     EXIT.
+005230*----------------------------------------------------------------
+005240* 3000-PUSH - ADDS WS-NUM TO THE TOP OF THE STACK RESOLVED INTO
+005250*             STK-IDX.  WS-NUM MUST BE A VALID NUMERIC VALUE AND
+005260*             A PUSH THAT WOULD EXCEED STACK-CAPACITY IS REJECTED
+005270*             RATHER THAN WRITTEN PAST THE END OF THE TABLE.
+005280*----------------------------------------------------------------
+005290 3000-PUSH.
+005300     IF WS-NUM NOT NUMERIC
+005310         MOVE 'NNUM' TO REJECT-REASON-CODE
+005320         PERFORM 5000-REJECT-TRANSACTION THRU 5000-EXIT
+005330         IF WS-MAX-RC < 8
+005340             MOVE 8 TO WS-MAX-RC
+005350         END-IF
+005360         GO TO 3000-EXIT
+005370     END-IF
+005380     IF STACK-TOP(STK-IDX) NOT < STACK-CAPACITY
+005390         DISPLAY 'PUSH REJECTED - OVERFLOW ON STACK '
+005400             STACK-ID(STK-IDX) ', CAPACITY = ' STACK-CAPACITY
+005410         IF WS-MAX-RC < 12
+005420             MOVE 12 TO WS-MAX-RC
+005430         END-IF
+005440         ADD 1 TO WS-REJECT-COUNT
+005450         GO TO 3000-EXIT
+005460     END-IF
+005470     ADD 1 TO STACK-TOP(STK-IDX)
+005480     MOVE FUNCTION NUMVAL(WS-NUM)
+005490         TO STACK-VALUE(STK-IDX STACK-TOP(STK-IDX)).
+005500     ADD 1 TO WS-PUSH-COUNT
+005510     IF STACK-TOP(STK-IDX) > WS-HIGH-WATER-MARK
+005520         MOVE STACK-TOP(STK-IDX) TO WS-HIGH-WATER-MARK
+005530     END-IF
+005540     MOVE 'PUSH' TO AUDIT-OPERATION
+005550     MOVE WS-NUM TO AUDIT-VALUE
+005560     MOVE STACK-TOP(STK-IDX) TO AUDIT-RESULT-TOP
+005570     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+005580 3000-EXIT.
+005590     EXIT.
+005600*----------------------------------------------------------------
+005610* 4000-POP - REMOVES THE TOP ENTRY FROM THE STACK RESOLVED INTO
+005620*            STK-IDX.  POPPING AN EMPTY STACK IS AN UNDERFLOW
+005630*            AND IS FLAGGED VIA WS-MAX-RC RATHER THAN LET THE
+005640*            JOB RUN TO A NORMAL COMPLETION.
+005650*----------------------------------------------------------------
+005660 4000-POP.
+005670     IF STACK-TOP(STK-IDX) = 0
+005680         DISPLAY 'STACK IS EMPTY: ' STACK-ID(STK-IDX)
+005690         IF WS-MAX-RC < 16
+005700             MOVE 16 TO WS-MAX-RC
+005710         END-IF
+005720         ADD 1 TO WS-REJECT-COUNT
+005730     ELSE
+005740         MOVE STACK-VALUE(STK-IDX STACK-TOP(STK-IDX)) TO WS-NUM
+005750         DISPLAY 'POPPED FROM ' STACK-ID(STK-IDX) ': ' WS-NUM
+005760         SUBTRACT 1 FROM STACK-TOP(STK-IDX)
+005770         ADD 1 TO WS-POP-COUNT
+005780         MOVE 'POP ' TO AUDIT-OPERATION
+005790         MOVE WS-NUM TO AUDIT-VALUE
+005800         MOVE STACK-TOP(STK-IDX) TO AUDIT-RESULT-TOP
+005810         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+005820     END-IF.
+005830 4000-EXIT.
+005840     EXIT.
+005850*----------------------------------------------------------------
+005860* 4500-PEEK - DISPLAYS THE TOP-OF-STACK VALUE FOR THE STACK
+005870*             RESOLVED INTO STK-IDX WITHOUT REMOVING IT.  SAME
+005880*             PATTERN AS 4000-POP BUT STACK-TOP IS LEFT UNCHANGED.
+005890*----------------------------------------------------------------
+005900 4500-PEEK.
+005910     IF STACK-TOP(STK-IDX) = 0
+005920         DISPLAY 'STACK IS EMPTY: ' STACK-ID(STK-IDX)
+005930     ELSE
+005940         MOVE STACK-VALUE(STK-IDX STACK-TOP(STK-IDX)) TO WS-NUM
+005950         DISPLAY 'TOP OF ' STACK-ID(STK-IDX) ': ' WS-NUM
+005960     END-IF.
+005970 4500-EXIT.
+005980     EXIT.
+005990*----------------------------------------------------------------
+006000* 5000-REJECT-TRANSACTION - WRITES THE ORIGINAL TRANSACTION
+006010*                           RECORD AND REASON CODE TO THE REJECT
+006020*                           FILE INSTEAD OF LETTING A BAD VALUE
+006030*                           REACH THE STACK.  A NO-FREE-SLOT
+006040*                           REJECTION (REASON NOSL) IS COUNTED
+006050*                           SEPARATELY FROM AN INVALID TRANSACTION
+006060*                           (REASON NNUM, BADO OR BLNK) SINCE A
+006070*                           FULL STACK TABLE AND A BAD UPSTREAM
+006080*                           RECORD ARE DIFFERENT FAILURES THE
+006090*                           MORNING SHIFT NEEDS TO TELL APART.
+006100*----------------------------------------------------------------
+006110 5000-REJECT-TRANSACTION.
+006120     MOVE TRANS-RECORD TO REJECT-TRANS-RECORD
+006130     WRITE REJECT-RECORD
+006140     IF REJECT-REASON-CODE = 'NOSL'
+006150         ADD 1 TO WS-CAPACITY-REJ-COUNT
+006160     ELSE
+006170         ADD 1 TO WS-INVALID-COUNT
+006180     END-IF
+006190     DISPLAY 'TRANSACTION REJECTED - REASON ' REJECT-REASON-CODE
+006200         ': ' TRANS-RECORD.
+006210 5000-EXIT.
+006220     EXIT.
+006230*----------------------------------------------------------------
+006240* 6000-WRITE-AUDIT-RECORD - WRITES A DATE/TIME-STAMPED RECORD OF
+006250*                           THE PUSH OR POP JUST COMPLETED FOR
+006260*                           STK-IDX, FOR MONTHLY RECONCILIATION.
+006270*----------------------------------------------------------------
+006280 6000-WRITE-AUDIT-RECORD.
+006290     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+006300     ACCEPT AUDIT-TIME FROM TIME
+006310     MOVE STACK-ID(STK-IDX) TO AUDIT-STACK-ID
+006320     WRITE AUDIT-RECORD.
+006330 6000-EXIT.
+006340     EXIT.
+006350*----------------------------------------------------------------
+006360* 7000-SAVE-STACK - WRITES EVERY STACK THAT WAS USED THIS RUN,
+006370*                   WITH ITS CURRENT VALUES AND TOP POINTER, TO
+006380*                   THE CHECKPOINT FILE SO THE NEXT RUN CAN PICK
+006390*                   UP WHERE THIS ONE LEFT OFF, AND MIRRORS THE
+006400*                   SAME DATA INTO THE VSAM STATE FILE THAT THE
+006410*                   ONLINE INQUIRY TRANSACTION READS.
+006420*----------------------------------------------------------------
+006430 7000-SAVE-STACK.
+006440     OPEN OUTPUT CKPT-FILE
+006450     OPEN OUTPUT VSAM-STATE-FILE
+006460     IF NOT WS-VSM-OK
+006470         DISPLAY 'WARNING - BAD OPEN ON VSAM-STATE-FILE, STATUS '
+006480             '= ' WS-VSM-STATUS
+006490     END-IF
+006500     PERFORM 7005-WRITE-STACK-ENTRY THRU 7005-EXIT
+006510         VARYING STK-IDX FROM 1 BY 1 UNTIL STK-IDX > MAX-STACKS
+006520     CLOSE CKPT-FILE
+006530     CLOSE VSAM-STATE-FILE.
+006540 7000-EXIT.
+006550     EXIT.
+006560*----------------------------------------------------------------
+006570* 7005-WRITE-STACK-ENTRY - WRITES ONE CHECKPOINT RECORD FOR A
+006580*                          STACK SLOT THAT WAS ASSIGNED A
+006590*                          STACK-ID THIS RUN, AND THE MATCHING
+006600*                          ENTRY IN THE VSAM STATE FILE KEYED BY
+006610*                          STACK-ID FOR ONLINE INQUIRY.  UNUSED
+006620*                          SLOTS ARE SKIPPED.  CKPT-VALUE IS
+006630*                          ALWAYS FILLED OUT TO MAX-STACK-CAPACITY
+006640*                          ENTRIES (NOT JUST THE RUN'S ACTIVE
+006650*                          STACK-CAPACITY) SO THE RECORD'S
+006660*                          PHYSICAL LENGTH NEVER VARIES ACROSS
+006670*                          RUNS; SEE 7010-COPY-SAVE-ENTRY.
+006680*----------------------------------------------------------------
+006690 7005-WRITE-STACK-ENTRY.
+006700     IF STACK-ID(STK-IDX) = SPACES
+006710         GO TO 7005-EXIT
+006720     END-IF
+006730     MOVE STACK-ID(STK-IDX) TO CKPT-STACK-ID
+006740     MOVE STACK-TOP(STK-IDX) TO CKPT-TOP
+006750     MOVE STACK-CAPACITY TO CKPT-CAPACITY
+006760     PERFORM 7010-COPY-SAVE-ENTRY THRU 7010-EXIT
+006770         VARYING WS-IDX FROM 1 BY 1
+006780             UNTIL WS-IDX > MAX-STACK-CAPACITY
+006790     WRITE CKPT-RECORD
+006800     MOVE CKPT-RECORD TO VSM-RECORD
+006810     WRITE VSM-RECORD
+006820         INVALID KEY
+006830             DISPLAY 'WARNING - COULD NOT WRITE VSAM STATE FOR '
+006840                 STACK-ID(STK-IDX) ', STATUS = ' WS-VSM-STATUS
+006850     END-WRITE.
+006860 7005-EXIT.
+006870     EXIT.
+006880*----------------------------------------------------------------
+006890* 7010-COPY-SAVE-ENTRY - COPIES ONE WORKING STACK VALUE INTO THE
+006900*                        CHECKPOINT RECORD.  WS-IDX RUNS ALL THE
+006910*                        WAY TO MAX-STACK-CAPACITY SO CKPT-VALUE
+006920*                        IS FILLED OUT IN FULL, BUT ONLY SLOTS UP
+006930*                        TO THE RUN'S ACTIVE STACK-CAPACITY HOLD
+006940*                        A VALUE PUSH EVER ACTUALLY WROTE -
+006950*                        ANYTHING BEYOND THAT IS STORED AS ZERO
+006960*                        RATHER THAN COPIED FROM STACK-VALUE'S
+006970*                        UNUSED SLOTS.
+006980*----------------------------------------------------------------
+006990 7010-COPY-SAVE-ENTRY.
+007000     IF WS-IDX NOT > STACK-CAPACITY
+007010         MOVE STACK-VALUE(STK-IDX WS-IDX) TO CKPT-VALUE(WS-IDX)
+007020     ELSE
+007030         MOVE 0 TO CKPT-VALUE(WS-IDX)
+007040     END-IF.
+007050 7010-EXIT.
+007060     EXIT.
+007070*----------------------------------------------------------------
+007080* 8000-WRITE-REPORT - WRITES THE DAILY ACTIVITY REPORT OF
+007090*                     PUSH/POP COUNTS, REJECTION COUNTS AND THE
+007100*                     HIGH-WATER MARK FOR THE RUN.
+007110*----------------------------------------------------------------
+007120 8000-WRITE-REPORT.
+007130     OPEN OUTPUT RPT-FILE
+007140     MOVE SPACES TO RPT-LINE
+007150     MOVE 'STACK-EXAMPLE DAILY ACTIVITY REPORT' TO RPT-LABEL
+007160     WRITE RPT-RECORD FROM RPT-LINE
+007170     MOVE SPACES TO RPT-LINE
+007180     WRITE RPT-RECORD FROM RPT-LINE
+007190     MOVE SPACES TO RPT-LINE
+007200     MOVE 'TOTAL PUSH TRANSACTIONS' TO RPT-LABEL
+007210     MOVE WS-PUSH-COUNT TO RPT-VALUE
+007220     WRITE RPT-RECORD FROM RPT-LINE
+007230     MOVE SPACES TO RPT-LINE
+007240     MOVE 'TOTAL POP TRANSACTIONS' TO RPT-LABEL
+007250     MOVE WS-POP-COUNT TO RPT-VALUE
+007260     WRITE RPT-RECORD FROM RPT-LINE
+007270     MOVE SPACES TO RPT-LINE
+007280     MOVE 'OVERFLOW/UNDERFLOW REJECTIONS' TO RPT-LABEL
+007290     MOVE WS-REJECT-COUNT TO RPT-VALUE
+007300     WRITE RPT-RECORD FROM RPT-LINE
+007310     MOVE SPACES TO RPT-LINE
+007320     MOVE 'INVALID TRANSACTION REJECTIONS' TO RPT-LABEL
+007330     MOVE WS-INVALID-COUNT TO RPT-VALUE
+007340     WRITE RPT-RECORD FROM RPT-LINE
+007350     MOVE SPACES TO RPT-LINE
+007360     MOVE 'STACK TABLE CAPACITY REJECTIONS' TO RPT-LABEL
+007370     MOVE WS-CAPACITY-REJ-COUNT TO RPT-VALUE
+007380     WRITE RPT-RECORD FROM RPT-LINE
+007390     MOVE SPACES TO RPT-LINE
+007400     MOVE 'HIGH-WATER MARK (DEEPEST STACK-TOP)' TO RPT-LABEL
+007410     MOVE WS-HIGH-WATER-MARK TO RPT-VALUE
+007420     WRITE RPT-RECORD FROM RPT-LINE
+007430     CLOSE RPT-FILE.
+007440 8000-EXIT.
+007450     EXIT.
+007460*----------------------------------------------------------------
+007470* 9000-TERMINATE - CLOSES FILES, SAVES THE STACK TABLE, WRITES THE
+007480*                  DAILY REPORT AND POSTS THE WORST RETURN-CODE
+007490*                  SEEN DURING THE RUN BEFORE END OF RUN.
+007500*----------------------------------------------------------------
+007510 9000-TERMINATE.
+007520     CLOSE TRANS-FILE
+007530     CLOSE REJECT-FILE
+007540     CLOSE AUDIT-FILE
+007550     PERFORM 7000-SAVE-STACK THRU 7000-EXIT
+007560     PERFORM 8000-WRITE-REPORT THRU 8000-EXIT
+007570     MOVE WS-MAX-RC TO RETURN-CODE.
+007580 9000-EXIT.
+007590     EXIT.
