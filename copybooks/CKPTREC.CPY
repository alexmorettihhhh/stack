@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------
+      * CKPTREC - STACK CHECKPOINT/STATE RECORD LAYOUT.
+      *
+      *           SHARED BY THE BATCH CHECKPOINT FILE (CKPTFIL), WHICH
+      *           EVERY RUN REBUILDS IN FULL FROM THE IN-MEMORY STACK
+      *           TABLE, AND THE ONLINE INQUIRY STATE FILE (STACKVSM),
+      *           WHICH CARRIES THE SAME RECORD SHAPE KEYED FOR RANDOM
+      *           READ.  COPY WITH REPLACING TO RENAME 01 CKPT-RECORD
+      *           AND ITS FIELDS WHEN A RECEIVING FD NEEDS ITS OWN
+      *           NAMES.  CKPT-CAPACITY CARRIES THE STACK-CAPACITY THAT
+      *           WAS IN EFFECT WHEN THE RECORD WAS WRITTEN, SO A READER
+      *           WITH A DIFFERENT COMPILED-IN DEFAULT CAN STILL TELL
+      *           HOW MANY OF CKPT-VALUE'S SLOTS ARE MEANINGFUL.
+      *
+      *           CKPT-VALUE IS SIZED BY MAX-STACK-CAPACITY, NOT BY THE
+      *           RUN'S ACTIVE STACK-CAPACITY, SO THE PHYSICAL RECORD
+      *           LENGTH NEVER VARIES FROM ONE RUN TO THE NEXT.
+      *           MAX-STACK-CAPACITY IS THE COMPILED-IN CEILING AND IS
+      *           NEVER CHANGED AT RUN TIME (UNLIKE STACK-CAPACITY,
+      *           WHICH 1100-LOAD-CONTROL CAN LOWER OR RAISE FROM THE
+      *           CONTROL RECORD) - IF CKPT-VALUE WERE INSTEAD SIZED BY
+      *           STACK-CAPACITY, A RUN WITH A SMALLER CAPACITY THAN THE
+      *           ONE THAT WROTE THE CHECKPOINT WOULD PRODUCE A SHORTER
+      *           PHYSICAL RECORD, AND A LATER RUN READING IT BACK WITH
+      *           A LARGER CAPACITY WOULD DESYNCHRONIZE ON THE RECORD
+      *           BOUNDARIES AND CORRUPT THE RESTORED TABLE.  CKPT-TOP
+      *           AND CKPT-CAPACITY, NOT THE PHYSICAL RECORD SIZE, TELL
+      *           A READER HOW MANY OF THE FIXED SET OF SLOTS ARE
+      *           ACTUALLY IN USE.
+      *----------------------------------------------------------------
+       01  CKPT-RECORD.
+           05  CKPT-STACK-ID         PIC X(10).
+           05  CKPT-TOP              PIC 9(4).
+           05  CKPT-CAPACITY         PIC 9(4).
+           05  CKPT-VALUE            OCCURS 1 TO 300 TIMES
+               DEPENDING ON MAX-STACK-CAPACITY PIC 9(4).
