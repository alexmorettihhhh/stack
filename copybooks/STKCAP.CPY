@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * STKCAP - STACK CAPACITY CONTROLS.
+      *
+      *          MAX-STACK-CAPACITY IS THE COMPILED-IN UPPER BOUND ON
+      *          CKPT-VALUE/VSM-VALUE/STACK-VALUE, AND IS THE OCCURS
+      *          DEPENDING ON OBJECT FOR ALL THREE SO THAT NEITHER A
+      *          CHECKPOINT/VSAM RECORD'S PHYSICAL LENGTH NOR THE
+      *          SPACING BETWEEN ENTRIES IN THE IN-MEMORY STACK TABLE
+      *          EVER VARIES WITH THE RUN'S ACTIVE CAPACITY.
+      *          STACK-CAPACITY IS THAT ACTIVE CAPACITY FOR THIS RUN
+      *          (SET FROM THE CONTROL RECORD, IF ANY) - THE CEILING
+      *          PUSH/POP/CHECKPOINT LOGIC COMPARES SUBSCRIPTS AGAINST,
+      *          NOT AN OCCURS DEPENDING ON OBJECT ITSELF.
+      *----------------------------------------------------------------
+       01  MAX-STACK-CAPACITY        PIC 9(4) COMP VALUE 300.
+       01  STACK-CAPACITY            PIC 9(4) COMP VALUE 300.
